@@ -11,6 +11,19 @@
            SELECT PRTOUT
                ASSIGN TO 'C:\Cobol\CBLRENT.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT RATE-TBL
+               ASSIGN TO 'C:\Cobol\CBLRATES.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVOUT
+               ASSIGN TO 'C:\Cobol\CBLRENT.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE
+               ASSIGN TO 'C:\Cobol\CBLRENT-YTD.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE
+               ASSIGN TO 'C:\Cobol\CBLRENT.CKP'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-STATUS.
 
        data division.
        FILE SECTION.
@@ -18,7 +31,7 @@
        FD  RENT-REC
            LABEL RECORD IS STANDARD
            DATA RECORD IS SALES-REC
-           RECORD CONTAINS 43 CHARACTERS.
+           RECORD CONTAINS 48 CHARACTERS.
            01  RENTAL-REC.
                05  I-BLD-CODE              PIC XX.
                05  I-UNIT                  PIC 99.
@@ -27,6 +40,9 @@
                05  I-GAS                   PIC 999V99.
                05  I-WATER                 PIC 999V99.
                05  I-GARBAGE               PIC 99V99.
+               05  I-MOVE-IN-DAY           PIC 99.
+               05  I-MOVE-OUT-DAY          PIC 99.
+               05  I-OVERDUE-FLAG          PIC X.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -34,6 +50,88 @@
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
            01  PRTLINE             PIC X(132).
+
+       FD  RATE-TBL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-REC
+           RECORD CONTAINS 24 CHARACTERS.
+           01  RATE-REC.
+               05  RT-REC-TYPE             PIC X.
+               05  RT-KEY                  PIC XX.
+               05  RT-AMOUNT-1             PIC 999V99.
+               05  RT-AMOUNT-2             PIC 999V99.
+               05  RT-AMOUNT-3             PIC 999V99.
+               05  RT-PCT                  PIC V999.
+
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-LINE.
+           01  CSV-LINE.
+               05  CSV-BLD-CODE            PIC XX.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-UNIT                PIC 99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-TENANTS             PIC 9.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-BASE-RENT           PIC ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-TEN-CHARGE          PIC ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-PREM-DISC           PIC -ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-SUBTOTAL            PIC ZZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-ELECTRIC            PIC ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-GAS                 PIC ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-WATER               PIC ZZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-GARBAGE             PIC ZZ9.99.
+               05  FILLER                  PIC X       VALUE ','.
+               05  CSV-RENT-DUE            PIC ZZZZ9.99.
+
+       FD  YTD-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS YTD-REC.
+           01  YTD-REC.
+               05  YTD-BLD-CODE            PIC XX.
+               05  YTD-MONTH               PIC 99.
+               05  YTD-YEAR                PIC 9999.
+               05  YTD-BASE-RENT           PIC 999999V99.
+               05  YTD-TEN-CHARGE          PIC 999999V99.
+               05  YTD-SUBTOTAL            PIC 9999999V99.
+               05  YTD-TOT-UTIL            PIC 9999999V99.
+               05  YTD-TOT-RENT            PIC 9999999V99.
+
+       FD  CKPT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC.
+           01  CKPT-REC.
+               05  CKPT-BLD-CODE           PIC XX.
+               05  CKPT-UNIT               PIC 99.
+               05  CKPT-GT-BASE-RENT       PIC 999999V99.
+               05  CKPT-GT-TEN-CHARGE      PIC 999999V99.
+               05  CKPT-GT-PRE-DISC        PIC S9999999V99.
+               05  CKPT-GT-SUBTOTAL        PIC 9999999V99.
+               05  CKPT-GT-TOT-UTIL        PIC 9999999V99.
+               05  CKPT-GT-TOT-RENT        PIC 9999999V99.
+               05  CKPT-PREM-CTR           PIC S99.
+               05  CKPT-DISC-CTR           PIC S99.
+               05  CKPT-SAVE-BLD-CODE      PIC XX.
+               05  CKPT-SAVE-BLD-LIT       PIC X(15).
+               05  CKPT-BT-BASE-RENT       PIC 999999V99.
+               05  CKPT-BT-TEN-CHARGE      PIC 999999V99.
+               05  CKPT-BT-SUBTOTAL        PIC 9999999V99.
+               05  CKPT-BT-TOT-UTIL        PIC 9999999V99.
+               05  CKPT-BT-TOT-RENT        PIC 9999999V99.
+               05  CKPT-EXCEPTION-TABLE.
+                   10  CKPT-EXC-CTR            PIC S999.
+                   10  CKPT-EXC-ENTRY OCCURS 200 TIMES.
+                       15  CKPT-EXC-BLD-CODE    PIC XX.
+                       15  CKPT-EXC-UNIT        PIC 99.
+                       15  CKPT-EXC-TENANTS     PIC 9.
+
        working-storage section.
        01 MISC.
            05 EOF                          PIC X   VALUE 'F'.
@@ -63,6 +161,9 @@
            05 BASERATE             PIC 999V99.
            05 PREMIUM              PIC 9999V99.
            05 DISCOUNT             PIC 999V99.
+           05 BILL-START-DAY       PIC 99.
+           05 BILL-END-DAY         PIC 99.
+           05 BILLABLE-DAYS        PIC 99.
            05 C-SUBTOTAL           PIC 99999V99.
            05 UTIL-TOT             PIC 99999V99.
            05 TOT-RENT             PIC 99999V99.
@@ -72,6 +173,42 @@
            05 GT-SUBTOTAL          PIC 9999999V99  VALUE ZERO.
            05 GT-TOT-UTIL          PIC 9999999V99  VALUE ZERO.
            05 GT-TOT-RENT          PIC 9999999V99  VALUE ZERO.
+           05 SW-FIRST-BLD         PIC X           VALUE 'Y'.
+               88 FIRST-BLD-YES        VALUE 'Y'.
+           05 SAVE-BLD-CODE        PIC XX          VALUE SPACES.
+           05 SAVE-BLD-LIT         PIC X(15)       VALUE SPACES.
+           05 BT-BASE-RENT         PIC 999999V99   VALUE ZERO.
+           05 BT-TEN-CHARGE        PIC 999999V99   VALUE ZERO.
+           05 BT-SUBTOTAL          PIC 9999999V99  VALUE ZERO.
+           05 BT-TOT-UTIL          PIC 9999999V99  VALUE ZERO.
+           05 BT-TOT-RENT          PIC 9999999V99  VALUE ZERO.
+           05 SW-BAD-CODE          PIC X           VALUE 'N'.
+               88 BAD-BLD-CODE         VALUE 'Y'.
+           05 C-PREM-DISC          PIC S9999V99    VALUE ZERO.
+           05 CKPT-STATUS          PIC XX          VALUE '00'.
+           05 CKPT-CTR             PIC S999        VALUE ZERO.
+           05 CKPT-INTERVAL        PIC S999        VALUE 10.
+           05 SW-RESTART           PIC X           VALUE 'N'.
+               88 RESTART-ACTIVE       VALUE 'Y'.
+           05 RESTART-BLD          PIC XX          VALUE SPACES.
+           05 RESTART-UNIT         PIC 99          VALUE ZERO.
+
+       01 EXCEPTION-TABLE.
+           05 EXC-CTR              PIC S999        VALUE ZERO.
+           05 EXC-ENTRY OCCURS 200 TIMES INDEXED BY EXC-IDX.
+               10 EXC-BLD-CODE     PIC XX.
+               10 EXC-UNIT         PIC 99.
+               10 EXC-TENANTS      PIC 9.
+
+       01 RATE-TABLE-WS.
+           05 RATE-EOF             PIC X           VALUE 'F'.
+           05 RT-TIER OCCURS 3 TIMES INDEXED BY RT-IDX.
+               10 RT-T-BASERATE    PIC 999V99.
+               10 RT-T-PERTEN      PIC 999V99.
+               10 RT-T-FLATTEN     PIC 999V99.
+           05 RT-PREMIUM-PCT       PIC V999.
+           05 RT-DISCOUNT-PCT      PIC V999.
+           05 RT-LATE-FEE          PIC 999V99.
 
        01 COMPANY-LINE.
            05 FILLER               PIC X(6)    VALUE 'DATE: '.
@@ -190,6 +327,42 @@
            05 GT-PRE               PIC ZZ9.
            05 FILLER               PIC X(76)   VALUE SPACES.
 
+       01 BT-LINE.
+           05 BT-LIT               PIC X(15).
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 BT-B-RENT            PIC $$$,$$$.99.
+           05 FILLER               PIC X(5).
+           05 BT-T-CHARGE          PIC $$$,$$$.99.
+           05 FILLER               PIC X(2)    VALUE SPACES.
+           05 FILLER               PIC X(14)   VALUE SPACES.
+           05 FILLER               PIC X       VALUE SPACES.
+           05 BT-O-SUBTOTAL        PIC $$$$,$$$.99.
+           05 FILLER               PIC X(36)   VALUE SPACES.
+           05 BT-O-TOT-UTIL        PIC $$$$,$$$.99.
+           05 FILLER               PIC XX      VALUE SPACES.
+           05 BT-RENT-DUE          PIC $$$$,$$$.99.
+           05 FILLER               PIC XXX     VALUE SPACES.
+
+       01 EXC-HEAD-LINE.
+           05 FILLER               PIC X(45)   VALUE SPACES.
+           05 FILLER               PIC X(42)   VALUE
+               '** EXCEPTIONS - UNRECOGNIZED BLD CODES **'.
+           05 FILLER               PIC X(45)   VALUE SPACES.
+
+       01 EXC-COL-HEAD.
+           05 FILLER               PIC X(8)    VALUE 'CODE'.
+           05 FILLER               PIC X(6)    VALUE 'UNIT'.
+           05 FILLER               PIC X(8)    VALUE 'TENANTS'.
+           05 FILLER               PIC X(110)  VALUE SPACES.
+
+       01 EXC-LINE.
+           05 EXC-O-CODE            PIC XX.
+           05 FILLER                PIC X(6)    VALUE SPACES.
+           05 EXC-O-UNIT             PIC Z9.
+           05 FILLER                PIC X(4)    VALUE SPACES.
+           05 EXC-O-TENANTS          PIC 9.
+           05 FILLER                PIC X(111)  VALUE SPACES.
+
        procedure division.
        L1-MAIN.
            PERFORM L2-INIT
@@ -203,19 +376,146 @@
            MOVE CURRENT-DAY                TO H1-DAY.
            MOVE CURRENT-MONTH              TO H1-MONTH.
            MOVE CURRENT-YEAR               TO H1-YEAR.
+           PERFORM L2-LOAD-RATES.
+           PERFORM L2-CHECK-RESTART.
            OPEN INPUT RENT-REC.
-           OPEN OUTPUT PRTOUT.
+           IF RESTART-ACTIVE
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND CSVOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT CSVOUT
+           END-IF.
+           OPEN EXTEND YTD-FILE.
            PERFORM L3-READ.
            PERFORM L3-EVALUATE.
            PERFORM L4-HEADINGS.
 
+       L2-LOAD-RATES.
+           OPEN INPUT RATE-TBL.
+           READ RATE-TBL
+               AT END
+                   MOVE 'T' TO RATE-EOF.
+           PERFORM L3-RATE-PROCESS UNTIL RATE-EOF = 'T'.
+           CLOSE RATE-TBL.
+
+       L2-CHECK-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       MOVE 'N' TO SW-RESTART
+                   NOT AT END
+                       MOVE CKPT-BLD-CODE      TO RESTART-BLD
+                       MOVE CKPT-UNIT          TO RESTART-UNIT
+                       MOVE CKPT-GT-BASE-RENT  TO GT-BASE-RENT
+                       MOVE CKPT-GT-TEN-CHARGE TO GT-TEN-CHARGE
+                       MOVE CKPT-GT-PRE-DISC   TO GT-PRE-DISC
+                       MOVE CKPT-GT-SUBTOTAL   TO GT-SUBTOTAL
+                       MOVE CKPT-GT-TOT-UTIL   TO GT-TOT-UTIL
+                       MOVE CKPT-GT-TOT-RENT   TO GT-TOT-RENT
+                       MOVE CKPT-PREM-CTR      TO PREM-CTR
+                       MOVE CKPT-DISC-CTR      TO DISC-CTR
+                       MOVE CKPT-SAVE-BLD-CODE TO SAVE-BLD-CODE
+                       MOVE CKPT-SAVE-BLD-LIT  TO SAVE-BLD-LIT
+                       MOVE CKPT-BT-BASE-RENT  TO BT-BASE-RENT
+                       MOVE CKPT-BT-TEN-CHARGE TO BT-TEN-CHARGE
+                       MOVE CKPT-BT-SUBTOTAL   TO BT-SUBTOTAL
+                       MOVE CKPT-BT-TOT-UTIL   TO BT-TOT-UTIL
+                       MOVE CKPT-BT-TOT-RENT   TO BT-TOT-RENT
+                       MOVE CKPT-EXCEPTION-TABLE TO EXCEPTION-TABLE
+                       MOVE 'N' TO SW-FIRST-BLD
+                       MOVE 'Y' TO SW-RESTART
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
        L2-MAINLINE.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVES.
+           IF RESTART-ACTIVE
+               PERFORM L3-CHECK-RESTART
+           ELSE
+           IF BAD-BLD-CODE
+               PERFORM L3-LOG-EXCEPTION
+           ELSE
+               IF C-BLD-CODE NOT = SAVE-BLD-CODE
+                   IF FIRST-BLD-YES
+                       MOVE 'N' TO SW-FIRST-BLD
+                   ELSE
+                       PERFORM L3-BLD-BREAK
+                   END-IF
+                   MOVE C-BLD-CODE TO SAVE-BLD-CODE
+                   MOVE BLD-LIT    TO SAVE-BLD-LIT
+               END-IF
+               PERFORM L3-CALCS
+               PERFORM L3-MOVES
+               PERFORM L3-CHECKPOINT
+           END-IF
+           END-IF.
            PERFORM L3-READ.
            PERFORM L3-EVALUATE.
 
+       L3-CHECK-RESTART.
+           IF I-BLD-CODE = RESTART-BLD AND I-UNIT = RESTART-UNIT
+               MOVE 'N' TO SW-RESTART
+           END-IF.
+
+       L3-CHECKPOINT.
+           ADD 1 TO CKPT-CTR.
+           IF CKPT-CTR >= CKPT-INTERVAL
+               OPEN OUTPUT CKPT-FILE
+               MOVE C-BLD-CODE     TO CKPT-BLD-CODE
+               MOVE C-UNIT         TO CKPT-UNIT
+               MOVE GT-BASE-RENT   TO CKPT-GT-BASE-RENT
+               MOVE GT-TEN-CHARGE  TO CKPT-GT-TEN-CHARGE
+               MOVE GT-PRE-DISC    TO CKPT-GT-PRE-DISC
+               MOVE GT-SUBTOTAL    TO CKPT-GT-SUBTOTAL
+               MOVE GT-TOT-UTIL    TO CKPT-GT-TOT-UTIL
+               MOVE GT-TOT-RENT    TO CKPT-GT-TOT-RENT
+               MOVE PREM-CTR       TO CKPT-PREM-CTR
+               MOVE DISC-CTR       TO CKPT-DISC-CTR
+               MOVE SAVE-BLD-CODE  TO CKPT-SAVE-BLD-CODE
+               MOVE SAVE-BLD-LIT   TO CKPT-SAVE-BLD-LIT
+               MOVE BT-BASE-RENT   TO CKPT-BT-BASE-RENT
+               MOVE BT-TEN-CHARGE  TO CKPT-BT-TEN-CHARGE
+               MOVE BT-SUBTOTAL    TO CKPT-BT-SUBTOTAL
+               MOVE BT-TOT-UTIL    TO CKPT-BT-TOT-UTIL
+               MOVE BT-TOT-RENT    TO CKPT-BT-TOT-RENT
+               MOVE EXCEPTION-TABLE TO CKPT-EXCEPTION-TABLE
+               WRITE CKPT-REC
+               CLOSE CKPT-FILE
+               MOVE ZERO TO CKPT-CTR
+           END-IF.
+
+       L3-BLD-BREAK.
+           MOVE SAVE-BLD-LIT TO BT-LIT.
+           MOVE BT-BASE-RENT TO BT-B-RENT.
+           MOVE BT-TEN-CHARGE TO BT-T-CHARGE.
+           MOVE BT-SUBTOTAL TO BT-O-SUBTOTAL.
+           MOVE BT-TOT-UTIL TO BT-O-TOT-UTIL.
+           MOVE BT-TOT-RENT TO BT-RENT-DUE.
+           WRITE PRTLINE FROM BT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE SAVE-BLD-CODE TO YTD-BLD-CODE.
+           MOVE H1-MONTH      TO YTD-MONTH.
+           MOVE H1-YEAR       TO YTD-YEAR.
+           MOVE BT-BASE-RENT  TO YTD-BASE-RENT.
+           MOVE BT-TEN-CHARGE TO YTD-TEN-CHARGE.
+           MOVE BT-SUBTOTAL   TO YTD-SUBTOTAL.
+           MOVE BT-TOT-UTIL   TO YTD-TOT-UTIL.
+           MOVE BT-TOT-RENT   TO YTD-TOT-RENT.
+           WRITE YTD-REC.
+
+           MOVE ZERO TO BT-BASE-RENT.
+           MOVE ZERO TO BT-TEN-CHARGE.
+           MOVE ZERO TO BT-SUBTOTAL.
+           MOVE ZERO TO BT-TOT-UTIL.
+           MOVE ZERO TO BT-TOT-RENT.
+
        L2-CLOSING.
+           IF NOT FIRST-BLD-YES
+               PERFORM L3-BLD-BREAK
+           END-IF.
            MOVE GT-BASE-RENT TO GT-B-RENT.
            MOVE GT-TEN-CHARGE TO GT-T-CHARGE.
            MOVE GT-PRE-DISC TO O-GT-PRE-DESC.
@@ -236,18 +536,74 @@
            WRITE PRTLINE FROM GT-LINE-3
                AFTER ADVANCING 1 LINES.
 
-
+           IF EXC-CTR > 0
+               WRITE PRTLINE FROM EXC-HEAD-LINE
+                   AFTER ADVANCING 3 LINES
+               WRITE PRTLINE FROM EXC-COL-HEAD
+                   AFTER ADVANCING 1 LINE
+               PERFORM L3-PRINT-EXCEPTION
+                   VARYING EXC-IDX FROM 1 BY 1
+                   UNTIL EXC-IDX > EXC-CTR
+           END-IF.
 
            CLOSE RENT-REC.
            CLOSE PRTOUT.
+           CLOSE CSVOUT.
+           CLOSE YTD-FILE.
+
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
 
        L3-READ.
            READ RENT-REC
                AT END
                    MOVE 'T' TO EOF.
 
+       L3-LOG-EXCEPTION.
+           IF EXC-CTR < 200
+               ADD 1 TO EXC-CTR
+               SET EXC-IDX TO EXC-CTR
+               MOVE I-BLD-CODE TO EXC-BLD-CODE (EXC-IDX)
+               MOVE I-UNIT     TO EXC-UNIT (EXC-IDX)
+               MOVE I-TENANTS  TO EXC-TENANTS (EXC-IDX)
+           END-IF.
+
+       L3-PRINT-EXCEPTION.
+           MOVE EXC-BLD-CODE (EXC-IDX) TO EXC-O-CODE.
+           MOVE EXC-UNIT (EXC-IDX)     TO EXC-O-UNIT.
+           MOVE EXC-TENANTS (EXC-IDX)  TO EXC-O-TENANTS.
+           WRITE PRTLINE FROM EXC-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L3-RATE-PROCESS.
+           EVALUATE RT-REC-TYPE
+               WHEN 'T'
+                   EVALUATE RT-KEY
+                       WHEN '01'
+                           SET RT-IDX TO 1
+                       WHEN '02'
+                           SET RT-IDX TO 2
+                       WHEN '03'
+                           SET RT-IDX TO 3
+                   END-EVALUATE
+                   MOVE RT-AMOUNT-1 TO RT-T-BASERATE (RT-IDX)
+                   MOVE RT-AMOUNT-2 TO RT-T-PERTEN (RT-IDX)
+                   MOVE RT-AMOUNT-3 TO RT-T-FLATTEN (RT-IDX)
+               WHEN 'P'
+                   MOVE RT-PCT TO RT-PREMIUM-PCT
+               WHEN 'D'
+                   MOVE RT-PCT TO RT-DISCOUNT-PCT
+               WHEN 'L'
+                   MOVE RT-AMOUNT-1 TO RT-LATE-FEE
+           END-EVALUATE.
+           READ RATE-TBL
+               AT END
+                   MOVE 'T' TO RATE-EOF.
+
        L3-EVALUATE.
 
+           MOVE 'N' TO SW-BAD-CODE.
+
            EVALUATE I-BLD-CODE
                WHEN 'AA'
                    MOVE 'PALACE PLACE' TO BLD-LIT
@@ -289,79 +645,110 @@
                    MOVE 'YORKSHIRE' TO BLD-LIT
                WHEN 'ME'
                    MOVE 'MAINE APT' TO BLD-LIT
+               WHEN OTHER
+                   MOVE 'Y' TO SW-BAD-CODE
            END-EVALUATE.
-           MOVE I-BLD-CODE TO C-BLD-CODE.
-           MOVE I-UNIT TO C-UNIT.
-           MOVE ZERO TO TENANT-CHARGE.
-
-           EVALUATE TRUE
-               WHEN UNIT-1-8
-                   BASERATE = 650.00.
-                   IF I-TENANTS > THAN 4
-                       MOVE 83.45 TO TENANT-CHARGE
-                   ELSE
-                       IF I-TENANTS > THAN 1
-                           TENANT-CHARGE = 25.00 * (I-TENANTS - 1)
-                   END-IF
-               WHEN UNIT-9-16
-                   BASERATE = 700.00.
-                   IF I-TENANTS > THAN 4
-                       MOVE 135.00 TO TENANT-CHARGE
-                   ELSE
-                       IF I-TENANTS > THEN 1
-                           TENANT-CHARGE = 35.55 * (I-TENANTS - 1)
+
+           IF NOT BAD-BLD-CODE
+               MOVE I-BLD-CODE TO C-BLD-CODE
+               MOVE I-UNIT TO C-UNIT
+               MOVE ZERO TO TENANT-CHARGE
+
+               EVALUATE TRUE
+                   WHEN UNIT-1-8
+                       SET RT-IDX TO 1
+                   WHEN UNIT-9-16
+                       SET RT-IDX TO 2
+                   WHEN UNIT-17-25
+                       SET RT-IDX TO 3
+               END-EVALUATE
+
+               MOVE RT-T-BASERATE (RT-IDX) TO BASERATE
+               IF I-TENANTS > 4
+                   MOVE RT-T-FLATTEN (RT-IDX) TO TENANT-CHARGE
+               ELSE
+                   IF I-TENANTS > 1
+                       COMPUTE TENANT-CHARGE =
+                           RT-T-PERTEN (RT-IDX) * (I-TENANTS - 1)
                    END-IF
-               WHEN UNIT-17-25
-                   BASERATE = 825.00.
-                   IF I-TENANTS > THAN 4
-                       MOVE 185.60 TO TENANT-CHARGE
-                   ELSE 
-                       IF I-TENANTS > THAN 1
-                           TENANT-CHARGE = 50.00 * (I-TENANTS - 1)
-                   ENF-IF
-           END-EVALUATE.
+               END-IF
+
+               PERFORM L3-PRORATE
 
-           MOVE ZERO TO PREMIUM.
-           MOVE ZERO TO DISCOUNT.
+               MOVE ZERO TO PREMIUM
+               MOVE ZERO TO DISCOUNT
 
-           IF R7YTPP
-               IF UNIT-23-25 THAN
-                   PREMIUM ROUNDED = (BASERATE + TENANT-CHARGE) * .12
-                   PREM-CTR = PREM-CTR + 1
+               IF R7YTPP
+                   IF UNIT-23-25
+                       COMPUTE PREMIUM ROUNDED =
+                           (BASERATE + TENANT-CHARGE) * RT-PREMIUM-PCT
+                       ADD 1 TO PREM-CTR
+                   END-IF
+               END-IF
+
+               IF BPCT
+                   COMPUTE DISCOUNT ROUNDED =
+                       (BASERATE + TENANT-CHARGE) * RT-DISCOUNT-PCT
+                   ADD 1 TO DISC-CTR
                END-IF
            END-IF.
 
-           IF BPCT THAN
-               DISCOUNT ROUNDED = (BASERATE + TENANT-CHARGE) * .33
-               DISC-CTR = DISC-CTR + 1.
+       L3-PRORATE.
+           MOVE 1  TO BILL-START-DAY.
+           MOVE 30 TO BILL-END-DAY.
+           IF I-MOVE-IN-DAY > 0
+               MOVE I-MOVE-IN-DAY TO BILL-START-DAY
+           END-IF.
+           IF I-MOVE-OUT-DAY > 0
+               MOVE I-MOVE-OUT-DAY TO BILL-END-DAY
+           END-IF.
+           IF BILL-END-DAY < BILL-START-DAY
+               MOVE 1  TO BILL-START-DAY
+               MOVE 30 TO BILL-END-DAY
+           END-IF.
+           COMPUTE BILLABLE-DAYS = BILL-END-DAY - BILL-START-DAY + 1.
+           IF BILLABLE-DAYS < 30
+               COMPUTE BASERATE ROUNDED =
+                   BASERATE * BILLABLE-DAYS / 30
+               COMPUTE TENANT-CHARGE ROUNDED =
+                   TENANT-CHARGE * BILLABLE-DAYS / 30
            END-IF.
 
        L3-CALCS.
-           C-SUBTOTAL ROUNDED
+           COMPUTE C-SUBTOTAL ROUNDED
                = BASERATE + TENANT-CHARGE + PREMIUM - DISCOUNT.
-           UTIL-TOT ROUNDED = I-WATER + I-GAS + I-ELECTRIC + I-GARBAGE.
-           TOT-RENT ROUNDED = C-SUBTOTAL + UTIL-TOT.
+           COMPUTE UTIL-TOT ROUNDED
+               = I-WATER + I-GAS + I-ELECTRIC + I-GARBAGE.
+           COMPUTE TOT-RENT ROUNDED = C-SUBTOTAL + UTIL-TOT.
 
-           IF TOT-RENT > THAN 1000
+           IF I-OVERDUE-FLAG = 'Y'
+               ADD RT-LATE-FEE TO TOT-RENT
+           END-IF.
+
+           IF TOT-RENT > 1000
                MOVE '***' TO FLAG
            END-IF.
-           GT-BASE-RENT = GT-BASE-RENT + BASERATE.
-           GT-TEN-CHARGE = GT-TEN-CHARGE + TENANT-CHARGE.
-           GT-PRE-DISC = GT-PRE-DISC + PREMIUM + DISCOUNT.
-           GT-SUBTOTAL = GT-SUBTOTAL + C-SUBTOTAL.
-           GT-TOT-UTIL = GT-TOT-UTIL + UTIL-TOT.
-           GT-TOT-RENT = GT-TOT-RENT + TOT-RENT.
+           ADD BASERATE      TO GT-BASE-RENT  BT-BASE-RENT.
+           ADD TENANT-CHARGE TO GT-TEN-CHARGE BT-TEN-CHARGE.
+           ADD PREMIUM DISCOUNT TO GT-PRE-DISC.
+           ADD C-SUBTOTAL    TO GT-SUBTOTAL   BT-SUBTOTAL.
+           ADD UTIL-TOT      TO GT-TOT-UTIL   BT-TOT-UTIL.
+           ADD TOT-RENT      TO GT-TOT-RENT   BT-TOT-RENT.
        L3-MOVES.
 
            MOVE I-UNIT TO D-UNIT.
            MOVE BASERATE TO D-RENT.
            MOVE I-TENANTS TO TENANT-NUM.
            MOVE TENANT-CHARGE TO D-T-CHARGE.
-           IF PREMIUM > THAN 0
+           MOVE ZERO TO C-PREM-DISC.
+           IF PREMIUM > 0
                MOVE PREMIUM TO D-PRE-DSC
+               MOVE PREMIUM TO C-PREM-DISC
            ELSE
-               IF DISCOUNT > THAN 0
+               IF DISCOUNT > 0
                    MOVE DISCOUNT TO D-PRE-DSC
+                   COMPUTE C-PREM-DISC = ZERO - DISCOUNT
+               END-IF
            END-IF.
            MOVE C-SUBTOTAL TO D-SUB.
            MOVE I-ELECTRIC TO D-ELECTRIC.
@@ -372,7 +759,24 @@
            MOVE TOT-RENT   TO D-RENT-DUE.
 
            WRITE PRTLINE FROM DETAIL-LINE
-               AFTER ADVANCING 1 LINE.
+               AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                   PERFORM L4-HEADINGS
+           END-WRITE.
+
+           MOVE I-BLD-CODE TO CSV-BLD-CODE.
+           MOVE I-UNIT     TO CSV-UNIT.
+           MOVE I-TENANTS  TO CSV-TENANTS.
+           MOVE BASERATE   TO CSV-BASE-RENT.
+           MOVE TENANT-CHARGE TO CSV-TEN-CHARGE.
+           MOVE C-PREM-DISC   TO CSV-PREM-DISC.
+           MOVE C-SUBTOTAL    TO CSV-SUBTOTAL.
+           MOVE I-ELECTRIC    TO CSV-ELECTRIC.
+           MOVE I-GAS         TO CSV-GAS.
+           MOVE I-WATER       TO CSV-WATER.
+           MOVE I-GARBAGE     TO CSV-GARBAGE.
+           MOVE TOT-RENT      TO CSV-RENT-DUE.
+           WRITE CSV-LINE.
        L4-HEADINGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO H1-PAGE.
