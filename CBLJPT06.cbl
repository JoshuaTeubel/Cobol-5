@@ -0,0 +1,227 @@
+       identification division.
+       program-id. CBLJPT06.
+       AUTHOR.     Joshua Teubel.
+       DATE-WRITTEN. 8/08/2026.
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-FILE
+               ASSIGN TO 'C:\Cobol\CBLRENT-YTD.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\Cobol\CBLANNUAL.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+
+       FD  YTD-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS YTD-REC.
+           01  YTD-REC.
+               05  YTD-BLD-CODE            PIC XX.
+               05  YTD-MONTH               PIC 99.
+               05  YTD-YEAR                PIC 9999.
+               05  YTD-BASE-RENT           PIC 999999V99.
+               05  YTD-TEN-CHARGE          PIC 999999V99.
+               05  YTD-SUBTOTAL            PIC 9999999V99.
+               05  YTD-TOT-UTIL            PIC 9999999V99.
+               05  YTD-TOT-RENT            PIC 9999999V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 136 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE             PIC X(136).
+
+       working-storage section.
+       01 MISC.
+           05 EOF                          PIC X   VALUE 'F'.
+           05 CURRENT-DATE-AND-TIME.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+               10 CURRENT-TIME     PIC X(11).
+           05  C-PCTR              PIC S99     VALUE ZERO.
+           05  B-CTR               PIC S999    VALUE ZERO.
+           05  FOUND-IDX           PIC 999     VALUE ZERO.
+           05  SW-FOUND            PIC X       VALUE 'N'.
+               88 FOUND-YES            VALUE 'Y'.
+           05  M-IDX                USAGE IS INDEX.
+           05  SAVE-YEAR            PIC 9999    VALUE ZERO.
+
+       01 BLD-TABLE.
+           05 BLD-ENTRY OCCURS 500 TIMES INDEXED BY B-IDX.
+               10 BT-CODE          PIC XX.
+               10 BT-YEAR          PIC 9999.
+               10 BT-MONTH-AMT OCCURS 12 TIMES
+                                    PIC 9999999V99.
+               10 BT-ANNUAL        PIC 99999999V99.
+
+       01 COMPANY-LINE.
+           05 FILLER               PIC X(6)    VALUE 'DATE: '.
+           05 H1-DATE.
+               10  H1-MONTH        PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-DAY          PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-YEAR         PIC 9999.
+           05 FILLER               PIC X(42)   VALUE SPACES.
+           05 FILLER               PIC X(15)   VALUE 'FURLY S RENTALS'.
+           05 FILLER               PIC X(51)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05 H1-PAGE              PIC Z9.
+
+       01 TITLE-LINE.
+           05 FILLER               PIC X(8)    VALUE 'COBJPT06'.
+           05 FILLER               PIC X(38)   VALUE SPACES.
+           05 FILLER               PIC X(38)   VALUE
+               'ANNUAL RENT SUMMARY - TEUBEL S '.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+
+       01 FILL-LINE.
+           05 FILLER               PIC X(132)  VALUE SPACES.
+
+       01 COL-HEAD1.
+           05 FILLER               PIC X(4)    VALUE 'BLD '.
+           05 FILLER               PIC X(9)    VALUE '  JAN    '.
+           05 FILLER               PIC X(9)    VALUE '  FEB    '.
+           05 FILLER               PIC X(9)    VALUE '  MAR    '.
+           05 FILLER               PIC X(9)    VALUE '  APR    '.
+           05 FILLER               PIC X(9)    VALUE '  MAY    '.
+           05 FILLER               PIC X(9)    VALUE '  JUN    '.
+           05 FILLER               PIC X(9)    VALUE '  JUL    '.
+           05 FILLER               PIC X(9)    VALUE '  AUG    '.
+           05 FILLER               PIC X(9)    VALUE '  SEP    '.
+           05 FILLER               PIC X(9)    VALUE '  OCT    '.
+           05 FILLER               PIC X(9)    VALUE '  NOV    '.
+           05 FILLER               PIC X(9)    VALUE '  DEC    '.
+           05 FILLER               PIC X(11)   VALUE '  ANNUAL   '.
+
+       01 YEAR-LINE.
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'YEAR: '.
+           05 YL-YEAR               PIC 9999.
+           05 FILLER               PIC X(112)  VALUE SPACES.
+
+       01 DETAIL-LINE2.
+           05 D2-CODE               PIC XX.
+           05 FILLER                PIC XX      VALUE SPACES.
+           05 D2-MONTH-AMT OCCURS 12 TIMES
+                                     PIC ZZZZZZ9.99.
+           05 FILLER-A              PIC X       VALUE SPACES.
+           05 D2-ANNUAL              PIC ZZZZZZZ9.99.
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION CURRENT-DATE      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH               TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           OPEN INPUT YTD-FILE.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+
+       L2-MAINLINE.
+           PERFORM L3-STORE.
+           PERFORM L3-READ.
+
+       L2-CLOSING.
+           PERFORM L3-PRINT-REPORT
+               VARYING B-IDX FROM 1 BY 1
+               UNTIL B-IDX > B-CTR.
+           CLOSE YTD-FILE.
+           CLOSE PRTOUT.
+
+       L3-READ.
+           READ YTD-FILE
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-STORE.
+           PERFORM L3-FIND-BLD.
+           MOVE YTD-TOT-RENT TO BT-MONTH-AMT (B-IDX, YTD-MONTH).
+           PERFORM L4-SUM-ANNUAL.
+
+       L4-SUM-ANNUAL.
+           MOVE ZERO TO BT-ANNUAL (B-IDX).
+           PERFORM L4-ADD-MONTH
+               VARYING M-IDX FROM 1 BY 1
+               UNTIL M-IDX > 12.
+
+       L4-ADD-MONTH.
+           ADD BT-MONTH-AMT (B-IDX, M-IDX) TO BT-ANNUAL (B-IDX).
+
+       L3-FIND-BLD.
+           MOVE 'N' TO SW-FOUND.
+           MOVE ZERO TO FOUND-IDX.
+           PERFORM L4-SEARCH-STEP
+               VARYING B-IDX FROM 1 BY 1
+               UNTIL B-IDX > B-CTR OR FOUND-YES.
+           IF FOUND-YES
+               SET B-IDX TO FOUND-IDX
+           ELSE
+               PERFORM L3-ADD-BLD
+           END-IF.
+
+       L4-SEARCH-STEP.
+           IF BT-CODE (B-IDX) = YTD-BLD-CODE
+                   AND BT-YEAR (B-IDX) = YTD-YEAR
+               MOVE 'Y' TO SW-FOUND
+               SET FOUND-IDX TO B-IDX
+           END-IF.
+
+       L3-ADD-BLD.
+           IF B-CTR < 500
+               ADD 1 TO B-CTR
+               SET B-IDX TO B-CTR
+               INITIALIZE BLD-ENTRY (B-IDX)
+               MOVE YTD-BLD-CODE TO BT-CODE (B-IDX)
+               MOVE YTD-YEAR     TO BT-YEAR (B-IDX)
+           END-IF.
+
+       L3-PRINT-REPORT.
+           IF BT-YEAR (B-IDX) NOT = SAVE-YEAR
+               MOVE BT-YEAR (B-IDX) TO SAVE-YEAR
+               MOVE BT-YEAR (B-IDX) TO YL-YEAR
+               WRITE PRTLINE FROM YEAR-LINE
+                   AFTER ADVANCING 2 LINES
+                   AT END-OF-PAGE
+                       PERFORM L4-HEADINGS
+               END-WRITE
+           END-IF.
+           MOVE BT-CODE (B-IDX) TO D2-CODE.
+           PERFORM L4-MOVE-MONTH
+               VARYING M-IDX FROM 1 BY 1
+               UNTIL M-IDX > 12.
+           MOVE BT-ANNUAL (B-IDX) TO D2-ANNUAL.
+           WRITE PRTLINE FROM DETAIL-LINE2
+               AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                   PERFORM L4-HEADINGS
+           END-WRITE.
+
+       L4-MOVE-MONTH.
+           MOVE BT-MONTH-AMT (B-IDX, M-IDX) TO D2-MONTH-AMT (M-IDX).
+
+       L4-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRTLINE FROM COMPANY-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM FILL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM COL-HEAD1
+               AFTER ADVANCING 1 LINE.
+       end program CBLJPT06.
