@@ -0,0 +1,446 @@
+       identification division.
+       program-id. CBLJPT08.
+       AUTHOR.     Joshua Teubel.
+       DATE-WRITTEN. 8/08/2026.
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO 'C:\Cobol\CBLMAINT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'C:\Cobol\MONBILLS.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\Cobol\CBLMAINT.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+
+       FD  TRANS-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS TRANS-REC.
+           01  TRANS-REC.
+               05  TR-CODE                 PIC X.
+               05  TR-BLD-CODE             PIC XX.
+               05  TR-UNIT                 PIC 99.
+               05  TR-TENANTS              PIC 9.
+               05  TR-ELECTRIC             PIC 999V99.
+               05  TR-GAS                  PIC 999V99.
+               05  TR-WATER                PIC 999V99.
+               05  TR-GARBAGE              PIC 99V99.
+               05  TR-MOVE-IN-DAY          PIC 99.
+               05  TR-MOVE-OUT-DAY         PIC 99.
+               05  TR-OVERDUE-FLAG         PIC X.
+
+       FD  MASTER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RENTAL-REC
+           RECORD CONTAINS 48 CHARACTERS.
+           01  RENTAL-REC.
+               05  I-BLD-CODE              PIC XX.
+               05  I-UNIT                  PIC 99.
+               05  I-TENANTS               PIC 9.
+               05  I-ELECTRIC              PIC 999V99.
+               05  I-GAS                   PIC 999V99.
+               05  I-WATER                 PIC 999V99.
+               05  I-GARBAGE               PIC 99V99.
+               05  I-MOVE-IN-DAY           PIC 99.
+               05  I-MOVE-OUT-DAY          PIC 99.
+               05  I-OVERDUE-FLAG          PIC X.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE             PIC X(132).
+
+       working-storage section.
+       01 MISC.
+           05 EOF                          PIC X   VALUE 'F'.
+           05 CURRENT-DATE-AND-TIME.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+               10 CURRENT-TIME     PIC X(11).
+           05  C-PCTR              PIC S99     VALUE ZERO.
+           05  FOUND-IDX           PIC 999     VALUE ZERO.
+           05  SW-FOUND            PIC X       VALUE 'N'.
+               88 FOUND-YES            VALUE 'Y'.
+           05  SW-BAD-TRANS        PIC X       VALUE 'N'.
+               88 BAD-TRANS            VALUE 'Y'.
+           05  SW-MASTER-OVERFLOW  PIC X       VALUE 'N'.
+               88 MASTER-OVERFLOW      VALUE 'Y'.
+           05  ERR-REASON          PIC X(34)   VALUE SPACES.
+           05  ADD-CTR             PIC S999    VALUE ZERO.
+           05  CHG-CTR             PIC S999    VALUE ZERO.
+           05  DEL-CTR             PIC S999    VALUE ZERO.
+           05  ERR-CTR             PIC S999    VALUE ZERO.
+
+       01 MASTER-TABLE.
+           05 M-CTR                PIC S999    VALUE ZERO.
+           05 MASTER-ENTRY OCCURS 500 TIMES INDEXED BY M-IDX.
+               10 MT-BLD-CODE       PIC XX.
+               10 MT-UNIT           PIC 99.
+               10 MT-TENANTS        PIC 9.
+               10 MT-ELECTRIC       PIC 999V99.
+               10 MT-GAS            PIC 999V99.
+               10 MT-WATER          PIC 999V99.
+               10 MT-GARBAGE        PIC 99V99.
+               10 MT-MOVE-IN-DAY    PIC 99.
+               10 MT-MOVE-OUT-DAY   PIC 99.
+               10 MT-OVERDUE-FLAG   PIC X.
+
+       01 COMPANY-LINE.
+           05 FILLER               PIC X(6)    VALUE 'DATE: '.
+           05 H1-DATE.
+               10  H1-MONTH        PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-DAY          PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-YEAR         PIC 9999.
+           05 FILLER               PIC X(42)   VALUE SPACES.
+           05 FILLER               PIC X(15)   VALUE 'FURLY S RENTALS'.
+           05 FILLER               PIC X(51)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05 H1-PAGE              PIC Z9.
+
+       01 TITLE-LINE.
+           05 FILLER               PIC X(8)    VALUE 'COBJPT08'.
+           05 FILLER               PIC X(38)   VALUE SPACES.
+           05 FILLER               PIC X(38)   VALUE
+               'MAINTENANCE ERROR LISTING - TEUBEL S '.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+
+       01 FILL-LINE.
+           05 FILLER               PIC X(132)  VALUE SPACES.
+
+       01 COL-HEAD1.
+           05 FILLER               PIC X(4)    VALUE 'TR  '.
+           05 FILLER               PIC X(6)    VALUE 'BLD   '.
+           05 FILLER               PIC X(7)    VALUE 'UNIT   '.
+           05 FILLER               PIC X(30)   VALUE 'REASON REJECTED'.
+
+       01 DETAIL-LINE4.
+           05 D4-CODE               PIC X.
+           05 FILLER                PIC X(3)    VALUE SPACES.
+           05 D4-BLD                PIC XX.
+           05 FILLER                PIC X(4)    VALUE SPACES.
+           05 D4-UNIT                PIC Z9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 D4-REASON              PIC X(34).
+
+       01 SUMMARY-LINE.
+           05 FILLER                PIC X(16)   VALUE 'RECORDS ADDED: '.
+           05 SUM-ADD                PIC ZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 FILLER                PIC X(16)   VALUE 'RECORDS CHGD:  '.
+           05 SUM-CHG                PIC ZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 FILLER                PIC X(16)   VALUE 'RECORDS DELETD:'.
+           05 SUM-DEL                PIC ZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 FILLER                PIC X(16)   VALUE 'RECORDS REJECTD'.
+           05 SUM-ERR                PIC ZZ9.
+
+       01 ABORT-LINE.
+           05 FILLER                PIC X(20)   VALUE SPACES.
+           05 FILLER                PIC X(52)   VALUE
+               '** MASTER TABLE FULL - MONBILLS.DAT NOT REWRITTEN **'.
+           05 FILLER                PIC X(60)   VALUE SPACES.
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION CURRENT-DATE      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH               TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           PERFORM L2-LOAD-MASTER.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L4-HEADINGS.
+           IF MASTER-OVERFLOW
+               MOVE 'T' TO EOF
+           ELSE
+               OPEN INPUT TRANS-FILE
+               PERFORM L3-READ-TRANS
+           END-IF.
+
+       L2-LOAD-MASTER.
+           OPEN INPUT MASTER-FILE.
+           PERFORM L3-READ-MASTER.
+           PERFORM L3-STORE-MASTER UNTIL EOF = 'T'.
+           CLOSE MASTER-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-READ-MASTER.
+           READ MASTER-FILE
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-STORE-MASTER.
+           IF M-CTR < 500
+               ADD 1 TO M-CTR
+               SET M-IDX TO M-CTR
+               MOVE I-BLD-CODE       TO MT-BLD-CODE (M-IDX)
+               MOVE I-UNIT           TO MT-UNIT (M-IDX)
+               MOVE I-TENANTS        TO MT-TENANTS (M-IDX)
+               MOVE I-ELECTRIC       TO MT-ELECTRIC (M-IDX)
+               MOVE I-GAS            TO MT-GAS (M-IDX)
+               MOVE I-WATER          TO MT-WATER (M-IDX)
+               MOVE I-GARBAGE        TO MT-GARBAGE (M-IDX)
+               MOVE I-MOVE-IN-DAY    TO MT-MOVE-IN-DAY (M-IDX)
+               MOVE I-MOVE-OUT-DAY   TO MT-MOVE-OUT-DAY (M-IDX)
+               MOVE I-OVERDUE-FLAG   TO MT-OVERDUE-FLAG (M-IDX)
+           ELSE
+               MOVE 'Y' TO SW-MASTER-OVERFLOW
+           END-IF.
+           PERFORM L3-READ-MASTER.
+
+       L2-MAINLINE.
+           PERFORM L3-PROCESS-TRANS.
+           PERFORM L3-READ-TRANS.
+
+       L2-CLOSING.
+           IF MASTER-OVERFLOW
+               WRITE PRTLINE FROM ABORT-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               CLOSE TRANS-FILE
+               OPEN OUTPUT MASTER-FILE
+               PERFORM L3-REWRITE-MASTER
+                   VARYING M-IDX FROM 1 BY 1
+                   UNTIL M-IDX > M-CTR
+               CLOSE MASTER-FILE
+               PERFORM L4-PRINT-SUMMARY
+           END-IF.
+           CLOSE PRTOUT.
+
+       L3-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-PROCESS-TRANS.
+           MOVE 'N' TO SW-BAD-TRANS.
+           MOVE SPACES TO ERR-REASON.
+           PERFORM L3-VALIDATE-TRANS.
+           IF BAD-TRANS
+               ADD 1 TO ERR-CTR
+               PERFORM L3-LOG-ERROR
+           ELSE
+               PERFORM L3-FIND-MASTER
+               EVALUATE TR-CODE
+                   WHEN 'A'
+                       PERFORM L3-APPLY-ADD
+                   WHEN 'C'
+                       PERFORM L3-APPLY-CHANGE
+                   WHEN 'D'
+                       PERFORM L3-APPLY-DELETE
+               END-EVALUATE
+           END-IF.
+
+       L3-VALIDATE-TRANS.
+           IF TR-CODE NOT = 'A' AND TR-CODE NOT = 'C'
+                   AND TR-CODE NOT = 'D'
+               MOVE 'Y' TO SW-BAD-TRANS
+               MOVE 'INVALID TRANSACTION CODE' TO ERR-REASON
+           END-IF.
+           IF NOT BAD-TRANS
+               PERFORM L4-VALIDATE-BLD-CODE
+           END-IF.
+           IF NOT BAD-TRANS
+               PERFORM L4-VALIDATE-NUMERIC
+           END-IF.
+           IF NOT BAD-TRANS
+               IF TR-UNIT < 1 OR TR-UNIT > 25
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'UNIT OUT OF RANGE 1-25' TO ERR-REASON
+               END-IF
+           END-IF.
+           IF NOT BAD-TRANS AND TR-CODE NOT = 'D'
+               IF TR-TENANTS < 0 OR TR-TENANTS > 9
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'TENANTS OUT OF RANGE 0-9' TO ERR-REASON
+               END-IF
+           END-IF.
+           IF NOT BAD-TRANS AND TR-CODE NOT = 'D'
+               IF TR-MOVE-IN-DAY > 30 OR TR-MOVE-OUT-DAY > 30
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'MOVE-IN/OUT DAY OUT OF RANGE' TO ERR-REASON
+               END-IF
+           END-IF.
+           IF NOT BAD-TRANS AND TR-CODE NOT = 'D'
+               IF TR-MOVE-IN-DAY > 0 AND TR-MOVE-OUT-DAY > 0
+                   IF TR-MOVE-OUT-DAY < TR-MOVE-IN-DAY
+                       MOVE 'Y' TO SW-BAD-TRANS
+                       MOVE 'MOVE-OUT DAY PRECEDES MOVE-IN DAY'
+                           TO ERR-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT BAD-TRANS AND TR-CODE NOT = 'D'
+               IF TR-OVERDUE-FLAG NOT = 'Y'
+                       AND TR-OVERDUE-FLAG NOT = 'N'
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'OVERDUE FLAG MUST BE Y OR N' TO ERR-REASON
+               END-IF
+           END-IF.
+
+       L4-VALIDATE-NUMERIC.
+           IF TR-CODE = 'D'
+               IF TR-UNIT NOT NUMERIC
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'NON-NUMERIC FIELD IN TRANSACTION' TO ERR-REASON
+               END-IF
+           ELSE
+               IF TR-UNIT NOT NUMERIC
+                       OR TR-TENANTS NOT NUMERIC
+                       OR TR-ELECTRIC NOT NUMERIC
+                       OR TR-GAS NOT NUMERIC
+                       OR TR-WATER NOT NUMERIC
+                       OR TR-GARBAGE NOT NUMERIC
+                       OR TR-MOVE-IN-DAY NOT NUMERIC
+                       OR TR-MOVE-OUT-DAY NOT NUMERIC
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'NON-NUMERIC FIELD IN TRANSACTION' TO ERR-REASON
+               END-IF
+           END-IF.
+
+       L4-VALIDATE-BLD-CODE.
+           EVALUATE TR-BLD-CODE
+               WHEN 'AA' WHEN 'GG' WHEN 'PP' WHEN 'IA' WHEN 'MS'
+               WHEN 'HH' WHEN 'R7' WHEN 'GM' WHEN 'BP' WHEN 'GA'
+               WHEN 'JK' WHEN 'UN' WHEN 'YD' WHEN 'YT' WHEN 'CP'
+               WHEN 'NZ' WHEN 'VV' WHEN 'CT' WHEN 'YS' WHEN 'ME'
+                   MOVE 'N' TO SW-BAD-TRANS
+               WHEN OTHER
+                   MOVE 'Y' TO SW-BAD-TRANS
+                   MOVE 'UNRECOGNIZED BUILDING CODE' TO ERR-REASON
+           END-EVALUATE.
+
+       L3-FIND-MASTER.
+           MOVE 'N' TO SW-FOUND.
+           MOVE ZERO TO FOUND-IDX.
+           PERFORM L4-SEARCH-STEP
+               VARYING M-IDX FROM 1 BY 1
+               UNTIL M-IDX > M-CTR OR FOUND-YES.
+           IF FOUND-YES
+               SET M-IDX TO FOUND-IDX
+           END-IF.
+
+       L4-SEARCH-STEP.
+           IF MT-BLD-CODE (M-IDX) = TR-BLD-CODE
+                   AND MT-UNIT (M-IDX) = TR-UNIT
+               MOVE 'Y' TO SW-FOUND
+               SET FOUND-IDX TO M-IDX
+           END-IF.
+
+       L3-APPLY-ADD.
+           IF FOUND-YES
+               ADD 1 TO ERR-CTR
+               MOVE 'DUPLICATE RECORD - ALREADY EXISTS' TO ERR-REASON
+               PERFORM L3-LOG-ERROR
+           ELSE
+               IF M-CTR < 500
+                   ADD 1 TO M-CTR
+                   SET M-IDX TO M-CTR
+                   PERFORM L3-MOVE-TRANS-TO-MASTER
+                   ADD 1 TO ADD-CTR
+               ELSE
+                   ADD 1 TO ERR-CTR
+                   MOVE 'MASTER TABLE FULL' TO ERR-REASON
+                   PERFORM L3-LOG-ERROR
+               END-IF
+           END-IF.
+
+       L3-APPLY-CHANGE.
+           IF FOUND-YES
+               PERFORM L3-MOVE-TRANS-TO-MASTER
+               ADD 1 TO CHG-CTR
+           ELSE
+               ADD 1 TO ERR-CTR
+               MOVE 'RECORD NOT FOUND FOR CHANGE' TO ERR-REASON
+               PERFORM L3-LOG-ERROR
+           END-IF.
+
+       L3-APPLY-DELETE.
+           IF FOUND-YES
+               PERFORM L3-SHIFT-UP
+                   VARYING M-IDX FROM FOUND-IDX BY 1
+                   UNTIL M-IDX > M-CTR - 1
+               SUBTRACT 1 FROM M-CTR
+               ADD 1 TO DEL-CTR
+           ELSE
+               ADD 1 TO ERR-CTR
+               MOVE 'RECORD NOT FOUND FOR DELETE' TO ERR-REASON
+               PERFORM L3-LOG-ERROR
+           END-IF.
+
+       L3-SHIFT-UP.
+           MOVE MASTER-ENTRY (M-IDX + 1) TO MASTER-ENTRY (M-IDX).
+
+       L3-MOVE-TRANS-TO-MASTER.
+           MOVE TR-BLD-CODE       TO MT-BLD-CODE (M-IDX).
+           MOVE TR-UNIT           TO MT-UNIT (M-IDX).
+           MOVE TR-TENANTS        TO MT-TENANTS (M-IDX).
+           MOVE TR-ELECTRIC       TO MT-ELECTRIC (M-IDX).
+           MOVE TR-GAS            TO MT-GAS (M-IDX).
+           MOVE TR-WATER          TO MT-WATER (M-IDX).
+           MOVE TR-GARBAGE        TO MT-GARBAGE (M-IDX).
+           MOVE TR-MOVE-IN-DAY    TO MT-MOVE-IN-DAY (M-IDX).
+           MOVE TR-MOVE-OUT-DAY   TO MT-MOVE-OUT-DAY (M-IDX).
+           MOVE TR-OVERDUE-FLAG   TO MT-OVERDUE-FLAG (M-IDX).
+
+       L3-LOG-ERROR.
+           MOVE TR-CODE            TO D4-CODE.
+           MOVE TR-BLD-CODE        TO D4-BLD.
+           MOVE TR-UNIT            TO D4-UNIT.
+           MOVE ERR-REASON         TO D4-REASON.
+           WRITE PRTLINE FROM DETAIL-LINE4
+               AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                   PERFORM L4-HEADINGS
+           END-WRITE.
+
+       L3-REWRITE-MASTER.
+           MOVE MT-BLD-CODE (M-IDX)       TO I-BLD-CODE.
+           MOVE MT-UNIT (M-IDX)           TO I-UNIT.
+           MOVE MT-TENANTS (M-IDX)        TO I-TENANTS.
+           MOVE MT-ELECTRIC (M-IDX)       TO I-ELECTRIC.
+           MOVE MT-GAS (M-IDX)            TO I-GAS.
+           MOVE MT-WATER (M-IDX)          TO I-WATER.
+           MOVE MT-GARBAGE (M-IDX)        TO I-GARBAGE.
+           MOVE MT-MOVE-IN-DAY (M-IDX)    TO I-MOVE-IN-DAY.
+           MOVE MT-MOVE-OUT-DAY (M-IDX)   TO I-MOVE-OUT-DAY.
+           MOVE MT-OVERDUE-FLAG (M-IDX)   TO I-OVERDUE-FLAG.
+           WRITE RENTAL-REC.
+
+       L4-PRINT-SUMMARY.
+           MOVE ADD-CTR TO SUM-ADD.
+           MOVE CHG-CTR TO SUM-CHG.
+           MOVE DEL-CTR TO SUM-DEL.
+           MOVE ERR-CTR TO SUM-ERR.
+           WRITE PRTLINE FROM SUMMARY-LINE
+               AFTER ADVANCING 2 LINES.
+
+       L4-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRTLINE FROM COMPANY-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM FILL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM COL-HEAD1
+               AFTER ADVANCING 1 LINE.
+       end program CBLJPT08.
