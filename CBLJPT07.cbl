@@ -0,0 +1,245 @@
+       identification division.
+       program-id. CBLJPT07.
+       AUTHOR.     Joshua Teubel.
+       DATE-WRITTEN. 8/08/2026.
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-IN
+               ASSIGN TO 'C:\Cobol\CBLRENT.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAL-FILE
+               ASSIGN TO 'C:\Cobol\CBLBAL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\Cobol\CBLAGING.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+
+       FD  CSV-IN
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-LINE.
+           01  CSV-LINE.
+               05  CSV-BLD-CODE            PIC XX.
+               05  FILLER                  PIC X.
+               05  CSV-UNIT                PIC 99.
+               05  FILLER                  PIC X.
+               05  CSV-TENANTS             PIC 9.
+               05  FILLER                  PIC X.
+               05  CSV-BASE-RENT           PIC ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-TEN-CHARGE          PIC ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-PREM-DISC           PIC -ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-SUBTOTAL            PIC ZZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-ELECTRIC            PIC ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-GAS                 PIC ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-WATER               PIC ZZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-GARBAGE             PIC ZZ9.99.
+               05  FILLER                  PIC X.
+               05  CSV-RENT-DUE            PIC ZZZZ9.99.
+
+       FD  BAL-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BAL-REC.
+           01  BAL-REC.
+               05  BAL-BLD-CODE            PIC XX.
+               05  BAL-UNIT                PIC 99.
+               05  BAL-30                  PIC 9999V99.
+               05  BAL-60                  PIC 9999V99.
+               05  BAL-90                  PIC 9999V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE             PIC X(132).
+
+       working-storage section.
+       01 MISC.
+           05 EOF                          PIC X   VALUE 'F'.
+           05 CURRENT-DATE-AND-TIME.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+               10 CURRENT-TIME     PIC X(11).
+           05  C-PCTR              PIC S99     VALUE ZERO.
+           05  CURRENT-AMT         PIC 9999999V99 VALUE ZERO.
+           05  B30-AMT             PIC 9999V99 VALUE ZERO.
+           05  B60-AMT             PIC 9999V99 VALUE ZERO.
+           05  B90-AMT             PIC 9999V99 VALUE ZERO.
+           05  D3-TOTAL-AMT        PIC 9999999V99 VALUE ZERO.
+           05  FOUND-IDX           PIC 999     VALUE ZERO.
+           05  SW-FOUND            PIC X       VALUE 'N'.
+               88 FOUND-YES            VALUE 'Y'.
+
+       01 CSV-TABLE.
+           05 CSV-CTR               PIC S999    VALUE ZERO.
+           05 CSV-ENTRY OCCURS 500 TIMES INDEXED BY CSV-IDX.
+               10 CT-BLD-CODE       PIC XX.
+               10 CT-UNIT           PIC 99.
+               10 CT-RENT-DUE       PIC 9999999V99.
+
+       01 COMPANY-LINE.
+           05 FILLER               PIC X(6)    VALUE 'DATE: '.
+           05 H1-DATE.
+               10  H1-MONTH        PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-DAY          PIC 99.
+               10  FILLER          PIC X       VALUE '/'.
+               10  H1-YEAR         PIC 9999.
+           05 FILLER               PIC X(42)   VALUE SPACES.
+           05 FILLER               PIC X(15)   VALUE 'FURLY S RENTALS'.
+           05 FILLER               PIC X(51)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05 H1-PAGE              PIC Z9.
+
+       01 TITLE-LINE.
+           05 FILLER               PIC X(8)    VALUE 'COBJPT07'.
+           05 FILLER               PIC X(38)   VALUE SPACES.
+           05 FILLER               PIC X(38)   VALUE
+               'TENANT BALANCE AGING - TEUBEL S '.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+
+       01 FILL-LINE.
+           05 FILLER               PIC X(132)  VALUE SPACES.
+
+       01 COL-HEAD1.
+           05 FILLER               PIC X(4)    VALUE 'BLD '.
+           05 FILLER               PIC X(6)    VALUE 'UNIT'.
+           05 FILLER               PIC X(11)   VALUE '  CURRENT  '.
+           05 FILLER               PIC X(11)   VALUE '  30 DAYS  '.
+           05 FILLER               PIC X(11)   VALUE '  60 DAYS  '.
+           05 FILLER               PIC X(11)   VALUE '  90 DAYS  '.
+           05 FILLER               PIC X(11)   VALUE '   TOTAL   '.
+
+       01 DETAIL-LINE3.
+           05 D3-BLD                PIC XX.
+           05 FILLER                PIC X(4)    VALUE SPACES.
+           05 D3-UNIT                PIC Z9.
+           05 FILLER                PIC X(4)    VALUE SPACES.
+           05 D3-CURRENT             PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 D3-30                  PIC ZZZ,ZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 D3-60                  PIC ZZZ,ZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 D3-90                  PIC ZZZ,ZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 D3-TOTAL               PIC Z,ZZZ,ZZ9.99.
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION CURRENT-DATE      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH               TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           PERFORM L2-LOAD-CSV.
+           OPEN INPUT BAL-FILE.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+
+       L2-LOAD-CSV.
+           OPEN INPUT CSV-IN.
+           PERFORM L3-CSV-READ.
+           PERFORM L3-CSV-STORE UNTIL EOF = 'T'.
+           CLOSE CSV-IN.
+           MOVE 'F' TO EOF.
+
+       L3-CSV-READ.
+           READ CSV-IN
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-CSV-STORE.
+           IF CSV-CTR < 500
+               ADD 1 TO CSV-CTR
+               SET CSV-IDX TO CSV-CTR
+               MOVE CSV-BLD-CODE TO CT-BLD-CODE (CSV-IDX)
+               MOVE CSV-UNIT     TO CT-UNIT (CSV-IDX)
+               MOVE CSV-RENT-DUE TO CT-RENT-DUE (CSV-IDX)
+           END-IF.
+           PERFORM L3-CSV-READ.
+
+       L2-MAINLINE.
+           PERFORM L3-AGE-RECORD.
+           PERFORM L3-READ.
+
+       L2-CLOSING.
+           CLOSE BAL-FILE.
+           CLOSE PRTOUT.
+
+       L3-READ.
+           READ BAL-FILE
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-AGE-RECORD.
+           PERFORM L3-FIND-CSV.
+           MOVE BAL-30 TO B30-AMT.
+           MOVE BAL-60 TO B60-AMT.
+           MOVE BAL-90 TO B90-AMT.
+           COMPUTE D3-TOTAL-AMT =
+               CURRENT-AMT + B30-AMT + B60-AMT + B90-AMT.
+           IF D3-TOTAL-AMT > 0
+               MOVE BAL-BLD-CODE TO D3-BLD
+               MOVE BAL-UNIT     TO D3-UNIT
+               MOVE CURRENT-AMT  TO D3-CURRENT
+               MOVE B30-AMT      TO D3-30
+               MOVE B60-AMT      TO D3-60
+               MOVE B90-AMT      TO D3-90
+               MOVE D3-TOTAL-AMT TO D3-TOTAL
+               WRITE PRTLINE FROM DETAIL-LINE3
+                   AFTER ADVANCING 1 LINE
+                   AT END-OF-PAGE
+                       PERFORM L4-HEADINGS
+               END-WRITE
+           END-IF.
+
+       L3-FIND-CSV.
+           MOVE 'N' TO SW-FOUND.
+           MOVE ZERO TO FOUND-IDX.
+           MOVE ZERO TO CURRENT-AMT.
+           PERFORM L4-SEARCH-STEP
+               VARYING CSV-IDX FROM 1 BY 1
+               UNTIL CSV-IDX > CSV-CTR OR FOUND-YES.
+           IF FOUND-YES
+               SET CSV-IDX TO FOUND-IDX
+               MOVE CT-RENT-DUE (CSV-IDX) TO CURRENT-AMT
+           END-IF.
+
+       L4-SEARCH-STEP.
+           IF CT-BLD-CODE (CSV-IDX) = BAL-BLD-CODE
+                   AND CT-UNIT (CSV-IDX) = BAL-UNIT
+               MOVE 'Y' TO SW-FOUND
+               SET FOUND-IDX TO CSV-IDX
+           END-IF.
+
+       L4-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRTLINE FROM COMPANY-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM FILL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM COL-HEAD1
+               AFTER ADVANCING 1 LINE.
+       end program CBLJPT07.
